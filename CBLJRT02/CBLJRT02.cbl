@@ -0,0 +1,510 @@
+       identification division.
+       program-id. CBLJRT02.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAW-MASTER
+               ASSIGN TO 'CBLPIZZA'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-M
+               ASSIGN TO 'SORTWKM'.
+           SELECT OLD-MASTER
+               ASSIGN TO 'CBLPIZZO'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RAW-TRANS
+               ASSIGN TO 'CBLTRAN'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-T
+               ASSIGN TO 'SORTWKT'.
+           SELECT TRANS-FILE
+               ASSIGN TO 'CBLTRANS'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEW-MASTER
+               ASSIGN TO 'CBLPIZZN'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANOUT
+               ASSIGN TO 'TRANRPT'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT AUDITOUT
+               ASSIGN TO 'CBLAUDIT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RAW-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RM-REC
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01 RM-REC.
+           COPY CBLSTUD
+               REPLACING ==PRE-ID==        BY ==RM-ID==,
+                         ==PRE-DEPT-CODE== BY ==RM-DEPT-CODE==,
+                         ==PRE-LNAME==     BY ==RM-LNAME==,
+                         ==PRE-FNAME==     BY ==RM-FNAME==,
+                         ==PRE-GPA==       BY ==RM-GPA==,
+                         ==PRE-SALARY==    BY ==RM-SALARY==.
+
+       SD  SORT-WORK-M
+           DATA RECORD IS SM-REC.
+
+       01 SM-REC.
+           COPY CBLSTUD
+               REPLACING ==PRE-ID==        BY ==SM-ID==,
+                         ==PRE-DEPT-CODE== BY ==SM-DEPT-CODE==,
+                         ==PRE-LNAME==     BY ==SM-LNAME==,
+                         ==PRE-FNAME==     BY ==SM-FNAME==,
+                         ==PRE-GPA==       BY ==SM-GPA==,
+                         ==PRE-SALARY==    BY ==SM-SALARY==.
+
+       FD  OLD-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS M-REC
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01 M-REC.
+           COPY CBLSTUD
+               REPLACING ==PRE-ID==        BY ==M-ID==,
+                         ==PRE-DEPT-CODE== BY ==M-DEPT-CODE==,
+                         ==PRE-LNAME==     BY ==M-LNAME==,
+                         ==PRE-FNAME==     BY ==M-FNAME==,
+                         ==PRE-GPA==       BY ==M-GPA==,
+                         ==PRE-SALARY==    BY ==M-SALARY==.
+
+       FD  RAW-TRANS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RT-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+       01 RT-REC.
+         05 RT-ACTION                PIC X.
+           COPY CBLSTUD
+               REPLACING ==PRE-ID==        BY ==RT-ID==,
+                         ==PRE-DEPT-CODE== BY ==RT-DEPT-CODE==,
+                         ==PRE-LNAME==     BY ==RT-LNAME==,
+                         ==PRE-FNAME==     BY ==RT-FNAME==,
+                         ==PRE-GPA==       BY ==RT-GPA==,
+                         ==PRE-SALARY==    BY ==RT-SALARY==.
+
+       SD  SORT-WORK-T
+           DATA RECORD IS ST-REC.
+
+       01 ST-REC.
+         05 ST-ACTION                PIC X.
+           COPY CBLSTUD
+               REPLACING ==PRE-ID==        BY ==ST-ID==,
+                         ==PRE-DEPT-CODE== BY ==ST-DEPT-CODE==,
+                         ==PRE-LNAME==     BY ==ST-LNAME==,
+                         ==PRE-FNAME==     BY ==ST-FNAME==,
+                         ==PRE-GPA==       BY ==ST-GPA==,
+                         ==PRE-SALARY==    BY ==ST-SALARY==.
+
+       FD  TRANS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS T-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+       01 T-REC.
+         05 T-ACTION                PIC X.
+      *    A = ADD, C = CHANGE, D = DELETE
+      *    ON A 'C' TRANSACTION, DEPT-CODE/LNAME/FNAME LEFT SPACES
+      *    AND T-GPA LEFT 9.99 (OUTSIDE THE 0.00-4.00 VALID RANGE)
+      *    MEAN "FIELD NOT SUPPLIED, LEAVE THE MASTER ALONE" - 0.00
+      *    IS A VALID GPA SO IT CANNOT BE USED AS THAT SENTINEL.
+      *    T-SALARY OF 0 IS STILL THE "NOT SUPPLIED" SENTINEL FOR
+      *    THAT FIELD SINCE A STARTING SALARY MUST BE GREATER THAN
+      *    ZERO TO BE VALID.
+           COPY CBLSTUD
+               REPLACING ==PRE-ID==        BY ==T-ID==,
+                         ==PRE-DEPT-CODE== BY ==T-DEPT-CODE==,
+                         ==PRE-LNAME==     BY ==T-LNAME==,
+                         ==PRE-FNAME==     BY ==T-FNAME==,
+                         ==PRE-GPA==       BY ==T-GPA==,
+                         ==PRE-SALARY==    BY ==T-SALARY==.
+
+       FD  NEW-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS N-REC
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01 N-REC.
+           COPY CBLSTUD
+               REPLACING ==PRE-ID==        BY ==N-ID==,
+                         ==PRE-DEPT-CODE== BY ==N-DEPT-CODE==,
+                         ==PRE-LNAME==     BY ==N-LNAME==,
+                         ==PRE-FNAME==     BY ==N-FNAME==,
+                         ==PRE-GPA==       BY ==N-GPA==,
+                         ==PRE-SALARY==    BY ==N-SALARY==.
+
+       FD  TRANOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS TRANLINE.
+
+       01 TRANLINE PIC X(132).
+
+       FD  AUDITOUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-REC
+           RECORD CONTAINS 99 CHARACTERS.
+
+       01 AUDIT-REC PIC X(99).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FLAGS.
+         05 MASTER-EOF-SW          PIC X(5) VALUE 'FALSE'.
+           88 MASTER-EOF                    VALUE 'TRUE '.
+         05 TRANS-EOF-SW           PIC X(5) VALUE 'FALSE'.
+           88 TRANS-EOF                     VALUE 'TRUE '.
+
+       01 RUN-COUNTERS.
+         05 C-ADD-CTR              PIC 999 VALUE 0.
+         05 C-CHG-CTR              PIC 999 VALUE 0.
+         05 C-DEL-CTR              PIC 999 VALUE 0.
+         05 C-ERR-CTR              PIC 999 VALUE 0.
+
+       01 EDIT-FLAGS.
+         05 REC-STATUS          PIC X(5) VALUE 'TRUE '.
+           88 REC-IS-VALID                  VALUE 'TRUE '.
+           88 REC-IS-INVALID                VALUE 'FALSE'.
+         05 BAD-FIELD           PIC X(16) VALUE SPACES.
+
+       01 AUDIT-WS.
+         05 RUN-USER            PIC X(20) VALUE SPACES.
+         05 AUD-ACTION          PIC X(6).
+         05 AUD-FIELD           PIC X(16).
+         05 AUD-OLD-VALUE       PIC X(20).
+         05 AUD-NEW-VALUE       PIC X(20).
+         05 AUD-EDIT-GPA        PIC Z.99.
+         05 AUD-EDIT-SALARY     PIC ZZZ,ZZZ.99.
+
+       01 AUDIT-LINE.
+         05 AL-DATE.
+           10 AL-MONTH            PIC XX.
+           10 FILLER               PIC X VALUE '/'.
+           10 AL-DAY              PIC XX.
+           10 FILLER               PIC X VALUE '/'.
+           10 AL-YEAR             PIC X(4).
+         05 AL-USER                PIC X(20).
+         05 AL-ID                  PIC X(7).
+         05 AL-ACTION              PIC X(6).
+         05 AL-FIELD               PIC X(16).
+         05 AL-OLD-VALUE           PIC X(20).
+         05 AL-NEW-VALUE           PIC X(20).
+
+       01 CURRENT-DATE-AND-TIME.
+         05 CURRENT-YEAR           PIC X(4).
+         05 CURRENT-MONTH          PIC XX.
+         05 CURRENT-DAY            PIC XX.
+         05 CURRENT-TIME           PIC X(11).
+
+       01 TRAN-TITLE-LINE.
+         05 FILLER                 PIC X(6) VALUE 'DATE'.
+         05 TITLE-DATE.
+           10 TITLE-MONTH          PIC XX.
+           10 FILLER               PIC X VALUE '/'.
+           10 TITLE-DAY            PIC XX.
+           10 FILLER               PIC X VALUE '/'.
+           10 TITLE-YEAR           PIC X(4).
+         05 FILLER                 PIC X(35) VALUE SPACES.
+         05 FILLER                 PIC X(30)
+         VALUE 'STUDENT MASTER MAINTENANCE RUN'.
+         05 FILLER                 PIC X(51) VALUE SPACES.
+
+       01 TRAN-COL-HEADING.
+         05 FILLER                 PIC XX VALUE SPACES.
+         05 FILLER                 PIC X(6) VALUE 'ACTION'.
+         05 FILLER                 PIC X(5) VALUE SPACES.
+         05 FILLER                 PIC XX VALUE 'ID'.
+         05 FILLER                 PIC X(9) VALUE SPACES.
+         05 FILLER                 PIC X(6) VALUE 'STATUS'.
+         05 FILLER                 PIC X(102) VALUE SPACES.
+
+       01 TRAN-DETAIL-LINE.
+         05 TD-ACTION               PIC X.
+         05 FILLER                 PIC X(10) VALUE SPACES.
+         05 TD-ID                  PIC X(7).
+         05 FILLER                 PIC X(4) VALUE SPACES.
+         05 TD-STATUS              PIC X(30).
+         05 FILLER                 PIC X(80) VALUE SPACES.
+
+       01 TRAN-TOTAL-LINE.
+         05 FILLER                 PIC X(5) VALUE SPACES.
+         05 FILLER                 PIC X(14) VALUE 'RECORDS ADDED:'.
+         05 TOT-ADD                PIC ZZ9.
+         05 FILLER                 PIC X(4) VALUE SPACES.
+         05 FILLER                 PIC X(16) VALUE 'RECORDS CHANGED:'.
+         05 TOT-CHG                PIC ZZ9.
+         05 FILLER                 PIC X(4) VALUE SPACES.
+         05 FILLER                 PIC X(16) VALUE 'RECORDS DELETED:'.
+         05 TOT-DEL                PIC ZZ9.
+         05 FILLER                 PIC X(4) VALUE SPACES.
+         05 FILLER                 PIC X(9) VALUE 'REJECTED:'.
+         05 TOT-ERR                PIC ZZ9.
+         05 FILLER                 PIC X(48) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MAINLINE
+             UNTIL MASTER-EOF AND TRANS-EOF.
+           PERFORM L2-CLOSING.
+           STOP RUN.
+
+       L2-INIT.
+           SORT SORT-WORK-M ON ASCENDING KEY SM-ID
+               USING RAW-MASTER GIVING OLD-MASTER.
+           SORT SORT-WORK-T ON ASCENDING KEY ST-ID
+               USING RAW-TRANS GIVING TRANS-FILE.
+           OPEN INPUT OLD-MASTER.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT NEW-MASTER.
+           OPEN OUTPUT TRANOUT.
+           OPEN EXTEND AUDITOUT.
+           ACCEPT RUN-USER FROM ENVIRONMENT 'USERNAME'.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-MONTH TO TITLE-MONTH.
+           MOVE CURRENT-DAY TO TITLE-DAY.
+           MOVE CURRENT-YEAR TO TITLE-YEAR.
+           PERFORM L4-HEADING.
+           PERFORM L3-READ-MASTER.
+           PERFORM L3-READ-TRANS.
+
+       L2-MAINLINE.
+           EVALUATE TRUE
+               WHEN T-ID < M-ID
+                   PERFORM L3-APPLY-LOW-TRANS
+                   PERFORM L3-READ-TRANS
+               WHEN T-ID = M-ID
+                   PERFORM L3-APPLY-MATCH
+                   PERFORM L3-READ-MASTER
+                   PERFORM L3-READ-TRANS
+               WHEN OTHER
+                   PERFORM L3-COPY-MASTER
+                   PERFORM L3-READ-MASTER
+           END-EVALUATE.
+
+       L2-CLOSING.
+           PERFORM L3-TOTALS.
+           CLOSE OLD-MASTER.
+           CLOSE TRANS-FILE.
+           CLOSE NEW-MASTER.
+           CLOSE TRANOUT.
+           CLOSE AUDITOUT.
+
+       L3-APPLY-LOW-TRANS.
+           IF T-ACTION = 'A'
+               MOVE T-ID TO N-ID
+               MOVE T-DEPT-CODE TO N-DEPT-CODE
+               MOVE T-LNAME TO N-LNAME
+               MOVE T-FNAME TO N-FNAME
+               MOVE T-GPA TO N-GPA
+               MOVE T-SALARY TO N-SALARY
+               WRITE N-REC
+               ADD 1 TO C-ADD-CTR
+               MOVE 'ADDED' TO TD-STATUS
+               PERFORM L3-AUDIT-ADD
+           ELSE
+               ADD 1 TO C-ERR-CTR
+               MOVE 'REJECTED - ID NOT ON FILE' TO TD-STATUS
+           END-IF.
+           PERFORM L3-WRITE-TRAN-LINE.
+
+       L3-APPLY-MATCH.
+           EVALUATE T-ACTION
+               WHEN 'A'
+                   MOVE M-REC TO N-REC
+                   WRITE N-REC
+                   ADD 1 TO C-ERR-CTR
+                   MOVE 'REJECTED - DUPLICATE ID' TO TD-STATUS
+               WHEN 'C'
+                   PERFORM L3-EDIT-CHANGES
+                   MOVE M-REC TO N-REC
+                   IF REC-IS-VALID
+                       PERFORM L3-APPLY-CHANGES
+                       WRITE N-REC
+                       ADD 1 TO C-CHG-CTR
+                       MOVE 'CHANGED' TO TD-STATUS
+                   ELSE
+                       WRITE N-REC
+                       ADD 1 TO C-ERR-CTR
+                       IF BAD-FIELD = 'GPA'
+                           MOVE 'REJECTED - INVALID GPA' TO TD-STATUS
+                       ELSE
+                           MOVE 'REJECTED - INVALID SALARY' TO TD-STATUS
+                       END-IF
+                   END-IF
+               WHEN 'D'
+                   ADD 1 TO C-DEL-CTR
+                   MOVE 'DELETED' TO TD-STATUS
+                   PERFORM L3-AUDIT-DELETE
+               WHEN OTHER
+                   MOVE M-REC TO N-REC
+                   WRITE N-REC
+                   ADD 1 TO C-ERR-CTR
+                   MOVE 'REJECTED - INVALID ACTION CODE' TO TD-STATUS
+           END-EVALUATE.
+           PERFORM L3-WRITE-TRAN-LINE.
+
+       L3-EDIT-CHANGES.
+           SET REC-IS-VALID TO TRUE.
+           MOVE SPACES TO BAD-FIELD.
+           IF T-GPA NOT = 9.99
+               IF T-GPA < 0 OR T-GPA > 4.00
+                   SET REC-IS-INVALID TO TRUE
+                   MOVE 'GPA' TO BAD-FIELD
+               END-IF
+           END-IF.
+           IF REC-IS-VALID AND T-SALARY NOT = 0
+               IF T-SALARY NOT > 0
+                   SET REC-IS-INVALID TO TRUE
+                   MOVE 'STARTING SALARY' TO BAD-FIELD
+               END-IF
+           END-IF.
+
+       L3-APPLY-CHANGES.
+           IF T-DEPT-CODE NOT = SPACES
+               MOVE 'CHANGE' TO AUD-ACTION
+               MOVE 'DEPT-CODE' TO AUD-FIELD
+               MOVE N-DEPT-CODE TO AUD-OLD-VALUE
+               MOVE T-DEPT-CODE TO AUD-NEW-VALUE
+               PERFORM L3-WRITE-AUDIT
+               MOVE T-DEPT-CODE TO N-DEPT-CODE
+           END-IF.
+           IF T-LNAME NOT = SPACES
+               MOVE 'CHANGE' TO AUD-ACTION
+               MOVE 'LAST NAME' TO AUD-FIELD
+               MOVE N-LNAME TO AUD-OLD-VALUE
+               MOVE T-LNAME TO AUD-NEW-VALUE
+               PERFORM L3-WRITE-AUDIT
+               MOVE T-LNAME TO N-LNAME
+           END-IF.
+           IF T-FNAME NOT = SPACES
+               MOVE 'CHANGE' TO AUD-ACTION
+               MOVE 'FIRST NAME' TO AUD-FIELD
+               MOVE N-FNAME TO AUD-OLD-VALUE
+               MOVE T-FNAME TO AUD-NEW-VALUE
+               PERFORM L3-WRITE-AUDIT
+               MOVE T-FNAME TO N-FNAME
+           END-IF.
+           IF T-GPA NOT = 9.99
+               MOVE 'CHANGE' TO AUD-ACTION
+               MOVE 'GPA' TO AUD-FIELD
+               MOVE N-GPA TO AUD-EDIT-GPA
+               MOVE AUD-EDIT-GPA TO AUD-OLD-VALUE
+               MOVE T-GPA TO AUD-EDIT-GPA
+               MOVE AUD-EDIT-GPA TO AUD-NEW-VALUE
+               PERFORM L3-WRITE-AUDIT
+               MOVE T-GPA TO N-GPA
+           END-IF.
+           IF T-SALARY NOT = 0
+               MOVE 'CHANGE' TO AUD-ACTION
+               MOVE 'STARTING SALARY' TO AUD-FIELD
+               MOVE N-SALARY TO AUD-EDIT-SALARY
+               MOVE AUD-EDIT-SALARY TO AUD-OLD-VALUE
+               MOVE T-SALARY TO AUD-EDIT-SALARY
+               MOVE AUD-EDIT-SALARY TO AUD-NEW-VALUE
+               PERFORM L3-WRITE-AUDIT
+               MOVE T-SALARY TO N-SALARY
+           END-IF.
+
+       L3-AUDIT-ADD.
+           MOVE 'ADD' TO AUD-ACTION.
+           MOVE 'DEPT-CODE' TO AUD-FIELD.
+           MOVE SPACES TO AUD-OLD-VALUE.
+           MOVE N-DEPT-CODE TO AUD-NEW-VALUE.
+           PERFORM L3-WRITE-AUDIT.
+           MOVE 'LAST NAME' TO AUD-FIELD.
+           MOVE SPACES TO AUD-OLD-VALUE.
+           MOVE N-LNAME TO AUD-NEW-VALUE.
+           PERFORM L3-WRITE-AUDIT.
+           MOVE 'FIRST NAME' TO AUD-FIELD.
+           MOVE SPACES TO AUD-OLD-VALUE.
+           MOVE N-FNAME TO AUD-NEW-VALUE.
+           PERFORM L3-WRITE-AUDIT.
+           MOVE 'GPA' TO AUD-FIELD.
+           MOVE SPACES TO AUD-OLD-VALUE.
+           MOVE N-GPA TO AUD-EDIT-GPA.
+           MOVE AUD-EDIT-GPA TO AUD-NEW-VALUE.
+           PERFORM L3-WRITE-AUDIT.
+           MOVE 'STARTING SALARY' TO AUD-FIELD.
+           MOVE SPACES TO AUD-OLD-VALUE.
+           MOVE N-SALARY TO AUD-EDIT-SALARY.
+           MOVE AUD-EDIT-SALARY TO AUD-NEW-VALUE.
+           PERFORM L3-WRITE-AUDIT.
+
+       L3-AUDIT-DELETE.
+           MOVE 'DELETE' TO AUD-ACTION.
+           MOVE 'DEPT-CODE' TO AUD-FIELD.
+           MOVE M-DEPT-CODE TO AUD-OLD-VALUE.
+           MOVE SPACES TO AUD-NEW-VALUE.
+           PERFORM L3-WRITE-AUDIT.
+           MOVE 'LAST NAME' TO AUD-FIELD.
+           MOVE M-LNAME TO AUD-OLD-VALUE.
+           MOVE SPACES TO AUD-NEW-VALUE.
+           PERFORM L3-WRITE-AUDIT.
+           MOVE 'FIRST NAME' TO AUD-FIELD.
+           MOVE M-FNAME TO AUD-OLD-VALUE.
+           MOVE SPACES TO AUD-NEW-VALUE.
+           PERFORM L3-WRITE-AUDIT.
+           MOVE 'GPA' TO AUD-FIELD.
+           MOVE M-GPA TO AUD-EDIT-GPA.
+           MOVE AUD-EDIT-GPA TO AUD-OLD-VALUE.
+           MOVE SPACES TO AUD-NEW-VALUE.
+           PERFORM L3-WRITE-AUDIT.
+           MOVE 'STARTING SALARY' TO AUD-FIELD.
+           MOVE M-SALARY TO AUD-EDIT-SALARY.
+           MOVE AUD-EDIT-SALARY TO AUD-OLD-VALUE.
+           MOVE SPACES TO AUD-NEW-VALUE.
+           PERFORM L3-WRITE-AUDIT.
+
+       L3-WRITE-AUDIT.
+           MOVE CURRENT-MONTH TO AL-MONTH.
+           MOVE CURRENT-DAY TO AL-DAY.
+           MOVE CURRENT-YEAR TO AL-YEAR.
+           MOVE RUN-USER TO AL-USER.
+           MOVE T-ID TO AL-ID.
+           MOVE AUD-ACTION TO AL-ACTION.
+           MOVE AUD-FIELD TO AL-FIELD.
+           MOVE AUD-OLD-VALUE TO AL-OLD-VALUE.
+           MOVE AUD-NEW-VALUE TO AL-NEW-VALUE.
+           WRITE AUDIT-REC FROM AUDIT-LINE.
+
+       L3-COPY-MASTER.
+           MOVE M-REC TO N-REC.
+           WRITE N-REC.
+
+       L3-WRITE-TRAN-LINE.
+           MOVE T-ACTION TO TD-ACTION.
+           MOVE T-ID TO TD-ID.
+           WRITE TRANLINE FROM TRAN-DETAIL-LINE
+             AFTER ADVANCING 1 LINE.
+
+       L3-READ-MASTER.
+           READ OLD-MASTER
+               AT END
+                   SET MASTER-EOF TO TRUE
+                   MOVE HIGH-VALUES TO M-ID.
+
+       L3-READ-TRANS.
+           READ TRANS-FILE
+               AT END
+                   SET TRANS-EOF TO TRUE
+                   MOVE HIGH-VALUES TO T-ID.
+
+       L3-TOTALS.
+           MOVE C-ADD-CTR TO TOT-ADD.
+           MOVE C-CHG-CTR TO TOT-CHG.
+           MOVE C-DEL-CTR TO TOT-DEL.
+           MOVE C-ERR-CTR TO TOT-ERR.
+           WRITE TRANLINE FROM TRAN-TOTAL-LINE
+             AFTER ADVANCING 2 LINES.
+
+       L4-HEADING.
+           WRITE TRANLINE FROM TRAN-TITLE-LINE
+             AFTER ADVANCING PAGE.
+           WRITE TRANLINE FROM TRAN-COL-HEADING
+             AFTER ADVANCING 2 LINES.
+
+       end program CBLJRT02.
