@@ -0,0 +1,76 @@
+       identification division.
+       program-id. CBLJRT03.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COBOL-PIZZA
+               ASSIGN TO 'CBLPIZZA'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALARYOUT
+               ASSIGN TO 'CBLSALEX'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COBOL-PIZZA
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RAW-REC
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01 RAW-REC.
+           COPY CBLSTUD
+               REPLACING ==PRE-ID==              BY ==RAW-ID==,
+                         ==PRE-DEPT-CODE==        BY ==RAW-DEPT-CODE==,
+                         ==PRE-LNAME==            BY ==RAW-LNAME==,
+                         ==PRE-FNAME==            BY ==RAW-FNAME==,
+                         ==PRE-GPA==              BY ==RAW-GPA==,
+                         ==PRE-SALARY==  BY ==RAW-SALARY==.
+
+       FD  SALARYOUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SALARY-REC
+           RECORD CONTAINS 15 CHARACTERS.
+
+       01 SALARY-REC.
+         05 SAL-ID                 PIC X(7).
+         05 SAL-SALARY             PIC 9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       01 MISC.
+         05 EOF                    PIC X(5) VALUE 'TRUE '.
+         05 C-EXTRACT-CTR          PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MAINLINE
+             UNTIL EOF = 'FALSE'.
+           PERFORM L2-CLOSING.
+           STOP RUN.
+
+       L2-INIT.
+           OPEN INPUT COBOL-PIZZA.
+           OPEN OUTPUT SALARYOUT.
+           PERFORM L3-READ-INPUT.
+
+       L2-MAINLINE.
+           PERFORM L3-WRITE-EXTRACT.
+           PERFORM L3-READ-INPUT.
+
+       L2-CLOSING.
+           CLOSE COBOL-PIZZA.
+           CLOSE SALARYOUT.
+
+       L3-WRITE-EXTRACT.
+           MOVE RAW-ID TO SAL-ID.
+           MOVE RAW-SALARY TO SAL-SALARY.
+           WRITE SALARY-REC.
+           ADD 1 TO C-EXTRACT-CTR.
+
+       L3-READ-INPUT.
+           READ COBOL-PIZZA
+               AT END
+                   MOVE 'FALSE' TO EOF.
+
+       end program CBLJRT03.
