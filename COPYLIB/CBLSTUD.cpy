@@ -0,0 +1,13 @@
+      * Shared student master record.
+      * ID, department/major code, name, GPA, and anticipated
+      * starting salary, common to the roster, maintenance, and
+      * extract programs that read or write CBLPIZZA.DAT.
+      * Include with COPY CBLSTUD REPLACING, mapping each PRE-xxx
+      * field name to the prefix the calling record uses (I-, M-,
+      * N-, S-, RAW-, etc).
+           05 PRE-ID                 PIC X(7).
+           05 PRE-DEPT-CODE          PIC X(4).
+           05 PRE-LNAME              PIC X(15).
+           05 PRE-FNAME              PIC X(15).
+           05 PRE-GPA                PIC 9V99.
+           05 PRE-SALARY             PIC 9(6)V99.
