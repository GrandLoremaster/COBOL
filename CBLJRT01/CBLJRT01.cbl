@@ -2,27 +2,76 @@
        program-id. CBLJRT01.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT COBOL-PIZZA
                ASSIGN TO
-               'C:\COBOLWI19\CBLPIZZA.DAT'
+               'CBLPIZZA'
                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-PIZZA
+               ASSIGN TO 'CBLPIZZS'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK
+               ASSIGN TO 'SORTWK1'.
            SELECT PRTOUT
-               ASSIGN TO 'C:\COBOLWI19\PIZZARPT.PRT'
+               ASSIGN TO 'PIZZARPT'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT EXCPTOUT
+               ASSIGN TO 'PIZZAEXC'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT HONOROUT
+               ASSIGN TO 'CBLHONOR'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CKPT-FILE
+               ASSIGN TO 'CBLCKPT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CKPT-STATUS.
+           SELECT SUMOUT
+               ASSIGN TO 'PIZZASUM'
                    ORGANIZATION IS RECORD SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  COBOL-PIZZA
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RAW-REC
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01 RAW-REC.
+           COPY CBLSTUD
+               REPLACING ==PRE-ID==              BY ==RAW-ID==,
+                         ==PRE-DEPT-CODE==        BY ==RAW-DEPT-CODE==,
+                         ==PRE-LNAME==            BY ==RAW-LNAME==,
+                         ==PRE-FNAME==            BY ==RAW-FNAME==,
+                         ==PRE-GPA==              BY ==RAW-GPA==,
+                         ==PRE-SALARY==  BY ==RAW-SALARY==.
+
+       SD  SORT-WORK
+           DATA RECORD IS S-REC.
+
+       01 S-REC.
+           COPY CBLSTUD
+               REPLACING ==PRE-ID==              BY ==S-ID==,
+                         ==PRE-DEPT-CODE==        BY ==S-DEPT-CODE==,
+                         ==PRE-LNAME==            BY ==S-LNAME==,
+                         ==PRE-FNAME==            BY ==S-FNAME==,
+                         ==PRE-GPA==              BY ==S-GPA==,
+                         ==PRE-SALARY==  BY ==S-SALARY==.
+
+       FD  SORTED-PIZZA
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 40 CHARACTERS.
+           RECORD CONTAINS 52 CHARACTERS.
 
        01 I-REC.
-         05 I-ITEM-N0.
-           10 I-ITEM-N01           PIC X.
-           10 I-ITEM-N02           PIC X.
-           10 I-ITEM-N03           PIC XX.
-         05 I-CURR-DATE
+           COPY CBLSTUD
+               REPLACING ==PRE-ID==              BY ==I-ID==,
+                         ==PRE-DEPT-CODE==        BY ==I-DEPT-CODE==,
+                         ==PRE-LNAME==            BY ==I-LNAME==,
+                         ==PRE-FNAME==            BY ==I-FNAME==,
+                         ==PRE-GPA==              BY ==I-GPA==,
+                         ==PRE-SALARY==  BY ==I-SALARY==.
+
        FD  PRTOUT
            LABEL RECORD IS OMITTED
            RECORD CONTAINS 132 CHARACTERS
@@ -31,16 +80,93 @@
 
        01 PRTLINE PIC X(132).
 
+       FD  EXCPTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCPTLINE.
+
+       01 EXCPTLINE PIC X(132).
+
+       FD  HONOROUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS HONOR-REC
+           RECORD CONTAINS 40 CHARACTERS.
+
+       01 HONOR-REC.
+         05 H-ID                   PIC X(7).
+         05 H-LNAME                PIC X(15).
+         05 H-FNAME                PIC X(15).
+         05 H-GPA                  PIC 9V99.
+
+       FD  CKPT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CKPT-REC
+           RECORD CONTAINS 61 CHARACTERS.
+
+       01 CKPT-REC.
+         05 CKPT-COUNT             PIC 9(6).
+         05 CKPT-PAGE-CTR          PIC 99.
+         05 CKPT-STUD-CTR          PIC 999.
+         05 CKPT-EXCPT-CTR         PIC 999.
+         05 CKPT-PREV-DEPT         PIC X(4).
+         05 CKPT-FIRST-DEPT        PIC X.
+         05 CKPT-DEPT-CTR          PIC 999.
+         05 CKPT-DEPT-GPA-SUM      PIC 9(4)V99.
+         05 CKPT-GPA-SUM           PIC 9(6)V99.
+         05 CKPT-HIGH-SALARY       PIC 9(6)V99.
+         05 CKPT-LOW-SALARY        PIC 9(6)V99.
+         05 CKPT-BAND-HIGH         PIC 999.
+         05 CKPT-BAND-MID          PIC 999.
+         05 CKPT-BAND-LOW          PIC 999.
+
+       FD  SUMOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS SUMLINE.
+
+       01 SUMLINE PIC X(132).
+
        WORKING-STORAGE SECTION.
        01 MISC.
          05 EOF                    PIC X(5) VALUE 'TRUE '.
          05 PAGE-CTR               PIC 99 VALUE 0.
          05 C-STUD-CTR             PIC 999 VALUE 0.
+         05 C-EXCPT-CTR            PIC 999 VALUE 0.
          05 CURRENT-DATE-AND-TIME.
            10 CURRENT-YEAR         PIC X(4).
            10 CURRENT-MONTH        PIC XX.
            10 CURRENT-DAY          PIC XX.
            10 CURRENT-TIME         PIC X(11).
+
+       01 CKPT-WS.
+         05 CKPT-STATUS         PIC XX.
+         05 CKPT-INTERVAL       PIC 99 VALUE 25.
+         05 C-RUN-REC-CTR         PIC 9(6) VALUE 0.
+         05 RESTART-SW          PIC X(5) VALUE 'FALSE'.
+           88 IS-RESTART                    VALUE 'TRUE '.
+
+       01 SUMMARY-WS.
+         05 C-GPA-SUM             PIC 9(6)V99 VALUE 0.
+         05 C-AVG-GPA             PIC 9.99 VALUE 0.
+         05 C-HIGH-SALARY         PIC 9(6)V99 VALUE 0.
+         05 C-LOW-SALARY          PIC 9(6)V99 VALUE 999999.99.
+         05 C-BAND-HIGH-CTR       PIC 999 VALUE 0.
+         05 C-BAND-MID-CTR        PIC 999 VALUE 0.
+         05 C-BAND-LOW-CTR        PIC 999 VALUE 0.
+
+       01 EDIT-FLAGS.
+         05 REC-STATUS          PIC X(5) VALUE 'TRUE '.
+           88 REC-IS-VALID                  VALUE 'TRUE '.
+           88 REC-IS-INVALID                VALUE 'FALSE'.
+         05 BAD-FIELD           PIC X(16) VALUE SPACES.
+
+       01 DEPT-BREAK-WS.
+         05 FIRST-DEPT          PIC X VALUE 'Y'.
+         05 PREV-DEPT           PIC X(4) VALUE SPACES.
+         05 C-DEPT-CTR            PIC 999 VALUE 0.
+         05 C-DEPT-GPA-SUM        PIC 9(4)V99 VALUE 0.
+         05 C-DEPT-AVG-GPA        PIC 9V99 VALUE 0.
+
        01 TITLE-LINE.
          05 FILLER                 PIC X(6) VALUE 'DATE'.
          05 TITLE-DATE.
@@ -85,12 +211,89 @@
          05 D-STARTING-SALARY      PIC $ZZZ,ZZZ.99.
          05 FILLER                 PIC XX VALUE SPACES.
 
+       01 DEPT-SUBTOTAL-LINE.
+         05 FILLER                 PIC X(20) VALUE SPACES.
+         05 FILLER                 PIC X(12) VALUE 'DEPARTMENT: '.
+         05 SUB-DEPT-CODE          PIC X(4).
+         05 FILLER                 PIC X(4) VALUE SPACES.
+         05 FILLER                 PIC X(15) VALUE 'STUDENT COUNT: '.
+         05 SUB-DEPT-COUNT         PIC ZZ9.
+         05 FILLER                 PIC X(4) VALUE SPACES.
+         05 FILLER                 PIC X(13) VALUE 'AVERAGE GPA: '.
+         05 SUB-DEPT-AVG-GPA       PIC Z.99.
+         05 FILLER                 PIC X(53) VALUE SPACES.
+
        01 TOTAL-LINE.
          05 FILLER                 PIC X(54) VALUE SPACES.
          05 FILLER                 PIC X(15) VALUE 'STUDENT COUNT: '.
          05 T-TOTAL-COUNT          PIC ZZ9.
          05 FILLER                 PIC X(60) VALUE SPACES.
 
+       01 EXCPT-TITLE-LINE.
+         05 FILLER                 PIC X(29)
+         VALUE 'STUDENT ROSTER EXCEPTION LIST'.
+         05 FILLER                 PIC X(103) VALUE SPACES.
+
+       01 EXCPT-COL-HEADING.
+         05 FILLER                 PIC XX VALUE SPACES.
+         05 FILLER                 PIC XX VALUE 'ID'.
+         05 FILLER                 PIC X(8) VALUE SPACES.
+         05 FILLER                 PIC X(9) VALUE 'BAD FIELD'.
+         05 FILLER                 PIC X(111) VALUE SPACES.
+
+       01 EXCPT-DETAIL-LINE.
+         05 EX-ID                  PIC X(7).
+         05 FILLER                 PIC X(5) VALUE SPACES.
+         05 EX-BAD-FIELD           PIC X(16).
+         05 FILLER                 PIC X(104) VALUE SPACES.
+
+       01 EXCPT-TOTAL-LINE.
+         05 FILLER                 PIC X(54) VALUE SPACES.
+         05 FILLER                 PIC X(17) VALUE 'EXCEPTION COUNT: '.
+         05 T-EXCPT-COUNT          PIC ZZ9.
+         05 FILLER                 PIC X(58) VALUE SPACES.
+
+       01 SUM-TITLE-LINE.
+         05 FILLER                 PIC X(33)
+         VALUE 'STUDENT ROSTER SUMMARY STATISTICS'.
+         05 FILLER                 PIC X(99) VALUE SPACES.
+
+       01 SUM-AVG-LINE.
+         05 FILLER                 PIC X(20) VALUE SPACES.
+         05 FILLER                 PIC X(13) VALUE 'AVERAGE GPA: '.
+         05 SUM-AVG-GPA            PIC Z.99.
+         05 FILLER                 PIC X(95) VALUE SPACES.
+
+       01 SUM-SALARY-LINE.
+         05 FILLER                 PIC X(20) VALUE SPACES.
+         05 FILLER                 PIC X(25)
+           VALUE 'HIGHEST STARTING SALARY: '.
+         05 SUM-HIGH-SALARY        PIC $ZZZ,ZZZ.99.
+         05 FILLER                 PIC X(6) VALUE SPACES.
+         05 FILLER                 PIC X(24)
+           VALUE 'LOWEST STARTING SALARY: '.
+         05 SUM-LOW-SALARY         PIC $ZZZ,ZZZ.99.
+         05 FILLER                 PIC X(35) VALUE SPACES.
+
+       01 SUM-BAND-LINE.
+         05 FILLER                 PIC X(20) VALUE SPACES.
+         05 FILLER                 PIC X(25)
+           VALUE "DEAN'S LIST (GPA 3.50+): ".
+         05 SUM-BAND-HIGH          PIC ZZ9.
+         05 FILLER                 PIC X(4) VALUE SPACES.
+         05 FILLER                 PIC X(23)
+           VALUE 'MID RANGE (3.00-3.49): '.
+         05 SUM-BAND-MID           PIC ZZ9.
+         05 FILLER                 PIC X(4) VALUE SPACES.
+         05 FILLER                 PIC X(12) VALUE 'BELOW 3.00: '.
+         05 SUM-BAND-LOW           PIC ZZ9.
+         05 FILLER                 PIC X(35) VALUE SPACES.
+
+       01 SUM-COUNT-LINE.
+         05 FILLER                 PIC X(20) VALUE SPACES.
+         05 FILLER                 PIC X(18) VALUE 'STUDENTS PRINTED: '.
+         05 SUM-STUD-COUNT         PIC ZZ9.
+         05 FILLER                 PIC X(91) VALUE SPACES.
 
        PROCEDURE DIVISION.
        L1-MAIN.
@@ -101,47 +304,227 @@
            STOP RUN.
 
        L2-INIT.
-           OPEN INPUT COBOL-PIZZA.
-           OPEN OUTPUT PRTOUT.
+           SORT SORT-WORK
+               ON ASCENDING KEY S-DEPT-CODE S-ID
+               USING COBOL-PIZZA
+               GIVING SORTED-PIZZA.
+           OPEN INPUT SORTED-PIZZA.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE CURRENT-MONTH TO TITLE-MONTH.
            MOVE CURRENT-DAY TO TITLE-DAY.
            MOVE CURRENT-YEAR TO TITLE-YEAR.
-           PERFORM L4-HEADING.
+           PERFORM L3-CHECK-RESTART.
+           IF IS-RESTART
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND EXCPTOUT
+               OPEN EXTEND HONOROUT
+               PERFORM L3-READ-INPUT C-RUN-REC-CTR TIMES
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT EXCPTOUT
+               OPEN OUTPUT HONOROUT
+               PERFORM L4-HEADING
+               PERFORM L4-EXCPT-HEADING
+           END-IF.
            PERFORM L3-READ-INPUT.
 
        L2-MAINLINE.
-           PERFORM L3-CALCS.
-           PERFORM L3-MOVE-PRINT.
+           PERFORM L3-DEPT-BREAK-CHECK.
+           PERFORM L3-EDIT-CHECKS.
+           IF REC-IS-VALID
+               PERFORM L3-CALCS
+               PERFORM L3-MOVE-PRINT
+           ELSE
+               PERFORM L3-EXCEPTION-PRINT
+           END-IF.
+           ADD 1 TO C-RUN-REC-CTR.
+           IF FUNCTION MOD(C-RUN-REC-CTR, CKPT-INTERVAL) = 0
+               PERFORM L3-WRITE-CHECKPOINT
+           END-IF.
            PERFORM L3-READ-INPUT.
 
        L2-CLOSING.
+           PERFORM L3-DEPT-SUBTOTAL.
            PERFORM L3-TOTALS.
-           CLOSE COBOL-PIZZA.
+           PERFORM L3-SUMMARY-REPORT.
+           CLOSE SORTED-PIZZA.
            CLOSE PRTOUT.
+           CLOSE EXCPTOUT.
+           CLOSE HONOROUT.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+
+       L3-DEPT-BREAK-CHECK.
+           IF FIRST-DEPT = 'Y'
+               MOVE I-DEPT-CODE TO PREV-DEPT
+               MOVE 'N' TO FIRST-DEPT
+           ELSE
+               IF I-DEPT-CODE NOT = PREV-DEPT
+                   PERFORM L3-DEPT-SUBTOTAL
+                   MOVE I-DEPT-CODE TO PREV-DEPT
+               END-IF
+           END-IF.
+
+       L3-DEPT-SUBTOTAL.
+           IF C-DEPT-CTR > 0
+               COMPUTE C-DEPT-AVG-GPA ROUNDED =
+                   C-DEPT-GPA-SUM / C-DEPT-CTR
+               MOVE PREV-DEPT TO SUB-DEPT-CODE
+               MOVE C-DEPT-CTR TO SUB-DEPT-COUNT
+               MOVE C-DEPT-AVG-GPA TO SUB-DEPT-AVG-GPA
+               WRITE PRTLINE FROM DEPT-SUBTOTAL-LINE
+                 AFTER ADVANCING 2 LINES
+           END-IF.
+           MOVE 0 TO C-DEPT-CTR.
+           MOVE 0 TO C-DEPT-GPA-SUM.
+
+       L3-EDIT-CHECKS.
+           SET REC-IS-VALID TO TRUE.
+           MOVE SPACES TO BAD-FIELD.
+           IF I-GPA < 0 OR I-GPA > 4.00
+               SET REC-IS-INVALID TO TRUE
+               MOVE 'GPA' TO BAD-FIELD
+           ELSE
+               IF I-SALARY NOT > 0
+                   SET REC-IS-INVALID TO TRUE
+                   MOVE 'STARTING SALARY' TO BAD-FIELD
+               END-IF
+           END-IF.
 
        L3-CALCS.
            COMPUTE C-STUD-CTR = C-STUD-CTR + 1.
-      *        OR
-      *    ADD 1 TO C-STUD-CTR.
+           ADD 1 TO C-DEPT-CTR.
+           ADD I-GPA TO C-DEPT-GPA-SUM.
+           ADD I-GPA TO C-GPA-SUM.
+           IF I-SALARY > C-HIGH-SALARY
+               MOVE I-SALARY TO C-HIGH-SALARY
+           END-IF.
+           IF I-SALARY < C-LOW-SALARY
+               MOVE I-SALARY TO C-LOW-SALARY
+           END-IF.
+           EVALUATE TRUE
+               WHEN I-GPA NOT < 3.50
+                   ADD 1 TO C-BAND-HIGH-CTR
+               WHEN I-GPA NOT < 3.00
+                   ADD 1 TO C-BAND-MID-CTR
+               WHEN OTHER
+                   ADD 1 TO C-BAND-LOW-CTR
+           END-EVALUATE.
 
        L3-MOVE-PRINT.
            MOVE I-ID TO D-ID.
            MOVE I-FNAME TO D-FIRST-NAME.
            MOVE I-LNAME TO D-LAST-NAME.
+           MOVE I-GPA TO D-GPA.
+           MOVE I-SALARY TO D-STARTING-SALARY.
            WRITE PRTLINE FROM DETAIL-LINE
              AFTER ADVANCING 2 LINES
                AT EOP
                    PERFORM L4-HEADING.
+           IF I-GPA NOT < 3.50
+               PERFORM L3-HONOR-EXTRACT
+           END-IF.
+
+       L3-HONOR-EXTRACT.
+           MOVE I-ID TO H-ID.
+           MOVE I-LNAME TO H-LNAME.
+           MOVE I-FNAME TO H-FNAME.
+           MOVE I-GPA TO H-GPA.
+           WRITE HONOR-REC.
+
+       L3-EXCEPTION-PRINT.
+           ADD 1 TO C-EXCPT-CTR.
+           MOVE I-ID TO EX-ID.
+           MOVE BAD-FIELD TO EX-BAD-FIELD.
+           WRITE EXCPTLINE FROM EXCPT-DETAIL-LINE
+             AFTER ADVANCING 1 LINE.
 
        L3-READ-INPUT.
-           READ COBOL-PIZZA
+           READ SORTED-PIZZA
                AT END
                    MOVE 'FALSE' TO EOF.
+
+       L3-CHECK-RESTART.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-STATUS = '00'
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET IS-RESTART TO TRUE
+                       MOVE CKPT-COUNT TO C-RUN-REC-CTR
+                       MOVE CKPT-PAGE-CTR TO PAGE-CTR
+                       MOVE CKPT-STUD-CTR TO C-STUD-CTR
+                       MOVE CKPT-EXCPT-CTR TO C-EXCPT-CTR
+                       MOVE CKPT-PREV-DEPT TO PREV-DEPT
+                       MOVE CKPT-FIRST-DEPT TO FIRST-DEPT
+                       MOVE CKPT-DEPT-CTR TO C-DEPT-CTR
+                       MOVE CKPT-DEPT-GPA-SUM TO C-DEPT-GPA-SUM
+                       MOVE CKPT-GPA-SUM TO C-GPA-SUM
+                       MOVE CKPT-HIGH-SALARY TO C-HIGH-SALARY
+                       MOVE CKPT-LOW-SALARY TO C-LOW-SALARY
+                       MOVE CKPT-BAND-HIGH TO C-BAND-HIGH-CTR
+                       MOVE CKPT-BAND-MID TO C-BAND-MID-CTR
+                       MOVE CKPT-BAND-LOW TO C-BAND-LOW-CTR
+               END-READ
+           END-IF.
+           IF CKPT-STATUS = '00' OR CKPT-STATUS = '05'
+               CLOSE CKPT-FILE
+           END-IF.
+
+       L3-WRITE-CHECKPOINT.
+           MOVE C-RUN-REC-CTR TO CKPT-COUNT.
+           MOVE PAGE-CTR TO CKPT-PAGE-CTR.
+           MOVE C-STUD-CTR TO CKPT-STUD-CTR.
+           MOVE C-EXCPT-CTR TO CKPT-EXCPT-CTR.
+           MOVE PREV-DEPT TO CKPT-PREV-DEPT.
+           MOVE FIRST-DEPT TO CKPT-FIRST-DEPT.
+           MOVE C-DEPT-CTR TO CKPT-DEPT-CTR.
+           MOVE C-DEPT-GPA-SUM TO CKPT-DEPT-GPA-SUM.
+           MOVE C-GPA-SUM TO CKPT-GPA-SUM.
+           MOVE C-HIGH-SALARY TO CKPT-HIGH-SALARY.
+           MOVE C-LOW-SALARY TO CKPT-LOW-SALARY.
+           MOVE C-BAND-HIGH-CTR TO CKPT-BAND-HIGH.
+           MOVE C-BAND-MID-CTR TO CKPT-BAND-MID.
+           MOVE C-BAND-LOW-CTR TO CKPT-BAND-LOW.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+
        L3-TOTALS.
            MOVE C-STUD-CTR TO T-TOTAL-COUNT.
            WRITE PRTLINE FROM TOTAL-LINE
              AFTER ADVANCING 3 LINES.
+           MOVE C-EXCPT-CTR TO T-EXCPT-COUNT.
+           WRITE EXCPTLINE FROM EXCPT-TOTAL-LINE
+             AFTER ADVANCING 2 LINES.
+
+       L3-SUMMARY-REPORT.
+           IF C-STUD-CTR > 0
+               COMPUTE C-AVG-GPA ROUNDED = C-GPA-SUM / C-STUD-CTR
+           ELSE
+               MOVE 0 TO C-AVG-GPA
+               MOVE 0 TO C-LOW-SALARY
+           END-IF.
+           OPEN OUTPUT SUMOUT.
+           WRITE SUMLINE FROM SUM-TITLE-LINE
+             AFTER ADVANCING PAGE.
+           MOVE C-AVG-GPA TO SUM-AVG-GPA.
+           WRITE SUMLINE FROM SUM-AVG-LINE
+             AFTER ADVANCING 2 LINES.
+           MOVE C-HIGH-SALARY TO SUM-HIGH-SALARY.
+           MOVE C-LOW-SALARY TO SUM-LOW-SALARY.
+           WRITE SUMLINE FROM SUM-SALARY-LINE
+             AFTER ADVANCING 2 LINES.
+           MOVE C-BAND-HIGH-CTR TO SUM-BAND-HIGH.
+           MOVE C-BAND-MID-CTR TO SUM-BAND-MID.
+           MOVE C-BAND-LOW-CTR TO SUM-BAND-LOW.
+           WRITE SUMLINE FROM SUM-BAND-LINE
+             AFTER ADVANCING 2 LINES.
+           MOVE C-STUD-CTR TO SUM-STUD-COUNT.
+           WRITE SUMLINE FROM SUM-COUNT-LINE
+             AFTER ADVANCING 2 LINES.
+           CLOSE SUMOUT.
 
        L4-HEADING.
            ADD 1 TO PAGE-CTR.
@@ -152,5 +535,11 @@
              AFTER ADVANCING 2 LINE.
            WRITE PRTLINE FROM COL-HEADING2
              AFTER ADVANCING 1 LINE.
-           
-       end program CBLJRT01.
\ No newline at end of file
+
+       L4-EXCPT-HEADING.
+           WRITE EXCPTLINE FROM EXCPT-TITLE-LINE
+             AFTER ADVANCING PAGE.
+           WRITE EXCPTLINE FROM EXCPT-COL-HEADING
+             AFTER ADVANCING 2 LINES.
+
+       end program CBLJRT01.
