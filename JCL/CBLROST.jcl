@@ -0,0 +1,80 @@
+//CBLROST  JOB (ACCT),'STUDENT ROSTER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//* SORT CBLPIZZA.DAT INTO ID SEQUENCE BEFORE THE ROSTER RUN.
+//* CBLJRT01 STILL DOES ITS OWN INTERNAL SORT BY DEPARTMENT/ID
+//* FOR THE CONTROL-BREAK REPORT, BUT THE INPUT FILE ITSELF
+//* SHOULD ALREADY BE IN ID SEQUENCE RATHER THAN ENROLLMENT
+//* (APPEND) ORDER BEFORE ANY PROGRAM TOUCHES IT.
+//*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=WI19.CBLPIZZA.DAT,DISP=SHR
+//SORTOUT  DD  DSN=WI19.CBLPIZZA.DAT,DISP=OLD
+//* WORK SPACE FOR THIS SORT - NOT LEFT TO DYNAMIC ALLOCATION.
+//SORTWK01 DD  UNIT=SYSDA,SPACE=(TRK,(5,5))
+//SORTWK02 DD  UNIT=SYSDA,SPACE=(TRK,(5,5))
+//SYSIN    DD  *
+  SORT FIELDS=(1,7,CH,A)
+/*
+//*
+//* CBLPIZZS IS FULLY REWRITTEN EACH RUN (CBLJRT01'S OWN SORT
+//* GIVES SORTED-PIZZA) WITH NO APPEND/RESTART CONCEPT, SO IT IS
+//* DELETED AHEAD OF THE ROSTER STEP AND REALLOCATED DISP=NEW -
+//* DISP=MOD WOULD POSITION OUTPUT AT END-OF-DATA ON A DATASET
+//* THAT'S ALREADY CATALOGED FROM A PRIOR RUN AND DUPLICATE EVERY
+//* STUDENT ON THE ROSTER. SET MAXCC=0 SO A FIRST-EVER RUN (NO
+//* CBLPIZZS YET CATALOGED) DOESN'T FAIL THE JOB ON "NOT FOUND".
+//*
+//DELPIZZS EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE WI19.CBLPIZZS.DAT
+  SET MAXCC = 0
+/*
+//*
+//* CBLHONOR AND CBLCKPT, BY CONTRAST, MUST SURVIVE AN ABEND SO A
+//* RESTART RUN CAN STILL READ THE LAST CHECKPOINT AND RESUME THE
+//* DEAN'S LIST EXTRACT - THEY CAN'T BE DELETED AND REALLOCATED
+//* EVERY RUN THE WAY CBLPIZZS IS. WHAT THEY NEED INSTEAD IS FOR
+//* THE PROGRAM'S OWN OPEN OUTPUT (THE PERIODIC CHECKPOINT REWRITE,
+//* THE CLEAN-RUN CHECKPOINT TRUNCATE, AND A FRESH (NON-RESTART)
+//* RUN'S HONOR-ROLL EXTRACT) TO ACTUALLY TRUNCATE RATHER THAN
+//* APPEND - WHICH DISP=MOD NEVER DOES FOR AN ALREADY-CATALOGED
+//* DATASET. THIS BOOTSTRAP STEP CREATES BOTH DATASETS THE FIRST
+//* TIME THIS JOB EVER RUNS (DISP=MOD ON A NEW DATASET ALLOCATES
+//* IT) AND IS A NO-OP ON EVERY RUN AFTER THAT, SINCE IEFBR14 DOES
+//* NO I/O TO REPOSITION OR REWRITE AN EXISTING ONE.
+//*
+//BOOTSTRP EXEC PGM=IEFBR14
+//CBLHONOR DD  DSN=WI19.CBLHONOR.DAT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CBLCKPT  DD  DSN=WI19.CBLCKPT.DAT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*
+//* ONLY RUN THE ROSTER STEP IF THE SORT AND THE DATASET SETUP
+//* STEPS AHEAD OF IT ALL COMPLETED CLEANLY - BYPASS CBLJRT01 IF
+//* ANY OF THEM FAIL SO A BAD SORT OR A FAILED DELETE/BOOTSTRAP
+//* DOESN'T SILENTLY PRODUCE A BOGUS REPORT AGAINST A HALF-SET-UP
+//* FILE.
+//*
+//ROSTER   EXEC PGM=CBLJRT01,COND=((0,NE,SORTSTEP),
+//             (0,NE,DELPIZZS),(0,NE,BOOTSTRP))
+//CBLPIZZA DD  DSN=WI19.CBLPIZZA.DAT,DISP=SHR
+//CBLPIZZS DD  DSN=WI19.CBLPIZZS.DAT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//* WORK SPACE FOR CBLJRT01'S OWN INTERNAL DEPARTMENT/ID SORT -
+//* NOT LEFT TO DYNAMIC ALLOCATION.
+//SORTWK1  DD  UNIT=SYSDA,SPACE=(TRK,(5,5))
+//PIZZARPT DD  SYSOUT=*
+//PIZZAEXC DD  SYSOUT=*
+//* DISP=OLD SO OPEN OUTPUT TRUNCATES THE EXISTING DATASET
+//* INSTEAD OF APPENDING TO IT - DISP=(OLD,CATLG,CATLG) KEEPS
+//* BOTH DATASETS CATALOGED EVEN IF THIS STEP ABENDS, WHICH IS
+//* WHAT LETS A RESTART RUN FIND THE CHECKPOINT IT NEEDS.
+//CBLHONOR DD  DSN=WI19.CBLHONOR.DAT,DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CBLCKPT  DD  DSN=WI19.CBLCKPT.DAT,DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//PIZZASUM DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
