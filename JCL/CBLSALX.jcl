@@ -0,0 +1,27 @@
+//CBLSALX  JOB (ACCT),'SALARY EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//* EXTRACT THE ID/STARTING-SALARY FLAT FILE FOR FINANCIAL AID
+//* FROM THE CURRENT CBLPIZZA.DAT MASTER.
+//*
+//* CBLSALEX IS FULLY REWRITTEN EACH RUN (CBLJRT03 JUST OPENS IT
+//* OUTPUT AND WRITES EVERY STUDENT) WITH NO APPEND/RESTART
+//* CONCEPT, SO IT IS DELETED AHEAD OF THE EXTRACT STEP AND
+//* REALLOCATED DISP=NEW - DISP=MOD WOULD POSITION OUTPUT AT
+//* END-OF-DATA ON A DATASET THAT'S ALREADY CATALOGED FROM A
+//* PRIOR RUN AND LEAVE EVERY PAST EXTRACT CONCATENATED ONTO THE
+//* FEED. SET MAXCC=0 SO A FIRST-EVER RUN (NO CBLSALEX YET
+//* CATALOGED) DOESN'T FAIL THE JOB ON "NOT FOUND".
+//*
+//DELSALEX EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE WI19.CBLSALEX.DAT
+  SET MAXCC = 0
+/*
+//*
+//EXTRACT  EXEC PGM=CBLJRT03,COND=(0,NE,DELSALEX)
+//CBLPIZZA DD  DSN=WI19.CBLPIZZA.DAT,DISP=SHR
+//CBLSALEX DD  DSN=WI19.CBLSALEX.DAT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
