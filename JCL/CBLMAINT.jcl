@@ -0,0 +1,41 @@
+//CBLMAINT JOB (ACCT),'STUDENT MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//* APPLY CBLTRAN.DAT ADD/CHANGE/DELETE TRANSACTIONS AGAINST
+//* CBLPIZZA.DAT. CBLJRT02 DOES ITS OWN INTERNAL SORT OF BOTH
+//* THE MASTER AND THE TRANSACTIONS BY I-ID BEFORE THE MATCH-
+//* MERGE, SO NEITHER INPUT HAS TO ARRIVE PRE-SORTED.
+//*
+//MAINT    EXEC PGM=CBLJRT02
+//CBLPIZZA DD  DSN=WI19.CBLPIZZA.DAT,DISP=SHR
+//* WORK SPACE FOR THE PROGRAM'S INTERNAL MASTER/TRANSACTION
+//* SORTS - NOT LEFT TO DYNAMIC ALLOCATION.
+//SORTWKM  DD  UNIT=SYSDA,SPACE=(TRK,(5,5))
+//CBLPIZZO DD  UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DISP=(NEW,DELETE,DELETE)
+//CBLTRAN  DD  DSN=WI19.CBLTRAN.DAT,DISP=SHR
+//SORTWKT  DD  UNIT=SYSDA,SPACE=(TRK,(5,5))
+//CBLTRANS DD  UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DISP=(NEW,DELETE,DELETE)
+//CBLPIZZN DD  DSN=WI19.CBLPIZZN.DAT,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TRANRPT  DD  SYSOUT=*
+//* THE AUDIT TRAIL ACCUMULATES ACROSS RUNS (OPEN EXTEND) AND
+//* SURVIVES AN ABEND THE SAME WAY THE CHECKPOINT FILE DOES -
+//* AN ABORTED RUN'S PARTIAL TRAIL IS STILL EVIDENCE OF WHAT
+//* WAS ATTEMPTED.
+//CBLAUDIT DD  DSN=WI19.CBLAUDIT.DAT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//*
+//* PROMOTE THE NEW MASTER BACK OVER CBLPIZZA.DAT SO THE NEXT
+//* ROSTER RUN AND THE NEXT MAINTENANCE RUN BOTH PICK UP TODAY'S
+//* CHANGES - NO HAND EDIT OF THE MASTER AFTER THIS JOB RUNS.
+//* SKIPPED IF THE MAINTENANCE STEP DIDN'T COMPLETE CLEANLY SO A
+//* FAILED RUN CAN'T CLOBBER THE MASTER WITH A PARTIAL REWRITE.
+//*
+//PROMOTE  EXEC PGM=IEBGENER,COND=(0,NE,MAINT)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=WI19.CBLPIZZN.DAT,DISP=(OLD,DELETE,KEEP)
+//SYSUT2   DD  DSN=WI19.CBLPIZZA.DAT,DISP=OLD
